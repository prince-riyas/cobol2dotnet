@@ -0,0 +1,25 @@
+000100******************************************************************
+000200***                                                              **
+000300***  CPYAUD01 - ADDNUMS AUDIT TRAIL RECORD                       **
+000400***                                                              **
+000500***  ONE RECORD IS WRITTEN FOR EVERY SUCCESSFULLY COMPUTED       **
+000600***  RESULT SO A DOWNSTREAM FIGURE CAN BE TRACED BACK TO THE     **
+000700***  EXACT ADDNUMS RUN AND INPUT RECORD THAT PRODUCED IT.        **
+000800***                                                              **
+000900***  MOD HISTORY                                                **
+001000***  --------------------------------------------------------   **
+001100***  2026-08-08  JWM  ORIGINAL RECORD                           **
+001150***  2026-08-08  JWM  ADDED AUD-TRANS-ID - NUM1/NUM2 PAIRS ARE   **
+001160***                   NOT UNIQUE, SO THE KSDS KEY IS THE ONLY    **
+001170***                   RELIABLE WAY TO TRACE AN AUDIT RECORD      **
+001180***                   BACK TO THE INPUT RECORD THAT PRODUCED IT **
+001200***                                                              **
+001300******************************************************************
+001400 01  CPYAUD01-AUDIT-RECORD.
+001450     05  AUD-TRANS-ID        PIC 9(08).
+001500     05  AUD-JOB-ID          PIC X(08).
+001600     05  AUD-TIMESTAMP       PIC X(14).
+001700     05  AUD-NUM1            PIC 9(04).
+001800     05  AUD-NUM2            PIC 9(04).
+001900     05  AUD-RESULT          PIC 9(05).
+002000     05  FILLER              PIC X(37).
