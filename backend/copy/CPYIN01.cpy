@@ -0,0 +1,27 @@
+000100******************************************************************
+000200***                                                              **
+000300***  CPYIN01 - ADDNUMS DAILY INPUT TRANSACTION RECORD            **
+000400***                                                              **
+000500***  ONE RECORD PER NUM1/NUM2 PAIR TO BE COMBINED BY ADDNUMS.    **
+000600***  KEYED BY IN-TRANS-ID SO THE DAILY FEED CAN BE ORGANIZED AS **
+000650***  A VSAM KSDS AND SPLIT ACROSS PARALLEL ADDNUMS INSTANCES BY **
+000660***  DISJOINT TRANSACTION-ID KEY RANGES.                        **
+000700***                                                              **
+000800***  MOD HISTORY                                                **
+000900***  --------------------------------------------------------   **
+001000***  2026-08-08  JWM  ORIGINAL RECORD - IN-NUM1 / IN-NUM2 ONLY   **
+001050***  2026-08-08  JWM  ADDED IN-TRANS-CODE (A/S/M) SO ADDNUMS    **
+001060***                   CAN ADD, SUBTRACT, OR MULTIPLY THE PAIR   **
+001070***  2026-08-08  JWM  ADDED IN-TRANS-ID AS THE KSDS RECORD KEY  **
+001080***                   FOR THE VSAM REDESIGN OF THE INPUT FILE   **
+001100***                                                              **
+001200******************************************************************
+001300 01  CPYIN01-INPUT-RECORD.
+001310     05  IN-TRANS-ID         PIC 9(08).
+001400     05  IN-NUM1             PIC 9(04).
+001500     05  IN-NUM2             PIC 9(04).
+001510     05  IN-TRANS-CODE       PIC X(01).
+001520         88  IN-TRANS-ADD                VALUE "A".
+001530         88  IN-TRANS-SUBTRACT            VALUE "S".
+001540         88  IN-TRANS-MULTIPLY            VALUE "M".
+001600     05  FILLER              PIC X(63).
