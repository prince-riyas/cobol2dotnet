@@ -0,0 +1,23 @@
+000100******************************************************************
+000200***                                                              **
+000300***  CPYEXC01 - ADDNUMS EXCEPTION (REJECT) RECORD                **
+000400***                                                              **
+000500***  ONE RECORD IS WRITTEN FOR EVERY INPUT PAIR THAT FAILS       **
+000600***  VALIDATION IN ADDNUMS (E.G. RESULT SIZE ERROR).             **
+000700***                                                              **
+000800***  MOD HISTORY                                                **
+000900***  --------------------------------------------------------   **
+001000***  2026-08-08  JWM  ORIGINAL RECORD                           **
+001050***  2026-08-08  JWM  ADDED EXC-TRANS-ID SO A REJECT CAN BE      **
+001060***                   TRACED BACK TO ITS ORIGINAL KSDS KEY AND  **
+001070***                   THE CORRECTED RECORD ADDMAINT WRITES CAN  **
+001080***                   KEEP THE SAME TRANSACTION ID              **
+001100***                                                              **
+001200******************************************************************
+001300 01  CPYEXC01-EXCEPTION-RECORD.
+001310     05  EXC-TRANS-ID        PIC 9(08).
+001400     05  EXC-NUM1            PIC 9(04).
+001500     05  EXC-NUM2            PIC 9(04).
+001600     05  EXC-REASON-CODE     PIC X(04).
+001700     05  EXC-REASON-TEXT     PIC X(40).
+001800     05  FILLER              PIC X(20).
