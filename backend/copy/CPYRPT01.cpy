@@ -0,0 +1,16 @@
+000100******************************************************************
+000200***                                                              **
+000300***  CPYRPT01 - ADDNUMS CONTROL TOTALS REPORT RECORD             **
+000400***                                                              **
+000500***  ONE LINE PER CONTROL TOTAL WRITTEN AT END OF RUN SO         **
+000600***  OPERATIONS CAN BALANCE THE RUN AGAINST THE SOURCE EXTRACT.  **
+000700***                                                              **
+000800***  MOD HISTORY                                                **
+000900***  --------------------------------------------------------   **
+001000***  2026-08-08  JWM  ORIGINAL RECORD                           **
+001100***                                                              **
+001200******************************************************************
+001300 01  CPYRPT01-REPORT-RECORD.
+001400     05  RPT-LABEL           PIC X(40).
+001500     05  RPT-NUMERIC-VALUE   PIC Z(8)9.
+001600     05  FILLER              PIC X(31).
