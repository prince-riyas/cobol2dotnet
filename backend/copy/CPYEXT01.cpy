@@ -0,0 +1,20 @@
+000100******************************************************************
+000200***                                                              **
+000300***  CPYEXT01 - ADDNUMS DOWNSTREAM EXTRACT RECORD                **
+000400***                                                              **
+000500***  ONE FIXED-WIDTH RECORD IS WRITTEN FOR EVERY SUCCESSFULLY    **
+000600***  COMPUTED RESULT SO DOWNSTREAM REPORTING AND RECONCILIATION **
+000700***  JOBS CAN PICK UP NUM1, NUM2, RESULT AND THE RUN DATE        **
+000800***  WITHOUT RERUNNING ADDNUMS OR SCRAPING THE JOB LOG.          **
+000900***                                                              **
+001000***  MOD HISTORY                                                **
+001100***  --------------------------------------------------------   **
+001200***  2026-08-08  JWM  ORIGINAL RECORD                           **
+001300***                                                              **
+001400******************************************************************
+001500 01  CPYEXT01-EXTRACT-RECORD.
+001600     05  EXT-NUM1            PIC 9(04).
+001700     05  EXT-NUM2            PIC 9(04).
+001800     05  EXT-RESULT          PIC 9(05).
+001900     05  EXT-RUN-DATE        PIC 9(08).
+002000     05  FILLER              PIC X(59).
