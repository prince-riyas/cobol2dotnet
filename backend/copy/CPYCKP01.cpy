@@ -0,0 +1,28 @@
+000100******************************************************************
+000200***                                                              **
+000300***  CPYCKP01 - ADDNUMS CHECKPOINT / RESTART RECORD              **
+000400***                                                              **
+000500***  WRITTEN PERIODICALLY DURING THE RUN SO A MID-RUN ABEND     **
+000600***  CAN BE RESTARTED FROM THE LAST COMMITTED RECORD INSTEAD     **
+000700***  OF REPROCESSING THE ENTIRE INPUT FILE. CKP-LAST-KEY HOLDS  **
+000750***  THE LAST IN-TRANS-ID SUCCESSFULLY PROCESSED SO RESTART CAN **
+000760***  REPOSITION THE INPUT KSDS WITH A START ON THAT KEY.        **
+000800***                                                              **
+000900***  MOD HISTORY                                                **
+001000***  --------------------------------------------------------   **
+001100***  2026-08-08  JWM  ORIGINAL RECORD                           **
+001150***  2026-08-08  JWM  ADDED CKP-LAST-KEY FOR KSDS KEY-BASED     **
+001160***                   RESTART POSITIONING                       **
+001170***  2026-08-08  JWM  ADDED CKP-LAST-REJECTED AND CKP-LAST-     **
+001180***                   TOTAL SO A RESTARTED RUN'S CONTROL        **
+001190***                   REPORT BALANCES AGAINST THE WHOLE RUN,    **
+001195***                   NOT JUST THE POST-RESTART SEGMENT         **
+001200***                                                              **
+001300******************************************************************
+001400 01  CPYCKP01-CHECKPOINT-RECORD.
+001500     05  CKP-LAST-COUNT      PIC 9(07).
+001550     05  CKP-LAST-KEY        PIC 9(08).
+001560     05  CKP-LAST-REJECTED   PIC 9(07).
+001570     05  CKP-LAST-TOTAL      PIC 9(09).
+001600     05  CKP-JOB-ID          PIC X(08).
+001700     05  FILLER              PIC X(41).
