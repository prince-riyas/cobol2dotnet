@@ -1,14 +1,657 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ADDNUMS.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 NUM1         PIC 9(4) VALUE 100.
-       01 NUM2         PIC 9(4) VALUE 250.
-       01 RESULT       PIC 9(5) VALUE 0.
-
-       PROCEDURE DIVISION.
-       BEGIN.
-           ADD NUM1 TO NUM2 GIVING RESULT
-           DISPLAY "The sum of " NUM1 " and " NUM2 " is " RESULT
-           STOP RUN.
+000100******************************************************************
+000110***                                                              **
+000120***  PROGRAM    : ADDNUMS                                        **
+000130***  AUTHOR     : J W MARTIN                                     **
+000140***  INSTALLATN : DAYLIGHT FINANCIAL SERVICES - BATCH SYSTEMS    **
+000150***  DATE-WRTN  : 1998-04-02                                     **
+000160***                                                              **
+000170***  ABSTRACT                                                    **
+000180***    READS A DAILY FILE OF NUM1/NUM2 PAIRS AND COMBINES EACH   **
+000190***    PAIR, PRINTING THE RESULT FOR EVERY RECORD ON THE FILE.   **
+000200***                                                              **
+000210***  MOD HISTORY                                                 **
+000220***  ----------------------------------------------------------  **
+000230***  1998-04-02  JWM  ORIGINAL ONE-SHOT VERSION (HARDCODED PAIR) **
+000240***  2026-08-08  JWM  CONVERTED TO BATCH FILE PROCESSING - READS **
+000250***                   CPYIN01 RECORDS UNTIL END OF FILE INSTEAD  **
+000260***                   OF USING HARDCODED WORKING-STORAGE VALUES  **
+000270***  2026-08-08  JWM  ADDED FIXED-WIDTH EXTRACT FILE OF RESULT   **
+000280***                   VALUES FOR DOWNSTREAM SYSTEMS TO CONSUME   **
+000290***  2026-08-08  JWM  SET RETURN-CODE (0/4) SO CALLING JCL CAN   **
+000300***                   TELL A CLEAN RUN FROM ONE WITH REJECTS     **
+000310***  2026-08-08  JWM  REWORKED INPUT-FILE AS A VSAM KSDS KEYED   **
+000320***                   BY IN-TRANS-ID SO THE DAILY FEED CAN BE   **
+000330***                   SPLIT ACROSS PARALLEL ADDNUMS INSTANCES   **
+000340***                   BY DISJOINT KEY RANGE (SEE WS-RANGE-LOW-  **
+000350***                   KEY/WS-RANGE-HIGH-KEY). RESTART NOW REPO- **
+000360***                   SITIONS WITH A START ON THE LAST KEY      **
+000370***                   CHECKPOINTED INSTEAD OF SKIPPING RECORDS  **
+000380***                   BY COUNT, WHICH ONLY WORKED FOR A         **
+000390***                   SEQUENTIAL INPUT FILE.                    **
+000400***  2026-08-08  JWM  REJECT SUBTRACT PAIRS THAT WOULD DRIVE    **
+000410***                   THE UNSIGNED RESULT NEGATIVE BEFORE THE  **
+000420***                   SUBTRACT RUNS - AN UNSIGNED PIC 9(5) NEVER **
+000430***                   RAISES SIZE ERROR ON A NEGATIVE RESULT, IT **
+000440***                   JUST DROPS THE SIGN. SWITCHED THE KEY-    **
+000450***                   RANGE PARM TO A LINKAGE PARAMETER (THE    **
+000460***                   STANDARD WAY A BATCH PROGRAM RECEIVES THE **
+000470***                   EXEC PARM) IN PLACE OF THE GNUCOBOL-ONLY  **
+000480***                   ACCEPT FROM COMMAND-LINE. WS-JOB-ID NOW   **
+000490***                   VARIES BY RUN/INSTANCE, CPYAUD01 CARRIES   **
+000500***                   AUD-TRANS-ID, INFILE'S OPEN STATUS IS      **
+000510***                   CHECKED, AND ADDMAINT'S NEWIN OUTPUT IS    **
+000520***                   MERGED INTO THE DAILY EXTRACT AHEAD OF     **
+000530***                   THE KSDS LOAD SO CORRECTIONS ARE NOT A     **
+000540***                   DEAD END.                                 **
+000550***  2026-08-08  JWM  RESTART NOW OPENS EXCFILE/AUDFILE/EXTFILE/ **
+000560***                   CKPFILE EXTEND INSTEAD OF OUTPUT SO A      **
+000570***                   RESTART NO LONGER ERASES THE PRE-ABEND     **
+000580***                   AUDIT/EXCEPTION/EXTRACT TRAIL. CHECKPOINT  **
+000590***                   NOW CARRIES THE REJECT COUNT AND GRAND     **
+000600***                   TOTAL TOO SO THE CONTROL REPORT BALANCES   **
+000610***                   ACROSS A RESTART. THE DEFAULT JOB ID IS    **
+000620***                   NOW THE FULL 8-DIGIT LOW KEY, UNTRUNCATED, **
+000630***                   SO ROUND-NUMBER SPLIT BOUNDARIES NO LONGER **
+000640***                    COLLIDE ON THE SAME DERIVED JOB ID.      **
+000650***  2026-08-08  JWM  CHECKPOINT IS NOW TAKEN AFTER EVERY RECORD **
+000660***                   INSTEAD OF EVERY 1000TH, SO A RESTART NEVER**
+000670***                   REPROCESSES (AND THUS DUPLICATES) A RECORD **
+000680***                   WHOSE EXCEPTION/AUDIT/EXTRACT RECORD WAS   **
+000690***                   ALREADY WRITTEN BEFORE THE ABEND. EXCFILE/ **
+000700***                   CTLRPT/AUDFILE/EXTFILE NOW HAVE FILE       **
+000710***                   STATUS FIELDS, CHECKED AFTER EVERY OPEN,   **
+000720***                   THE SAME AS INFILE AND CKPFILE ALREADY     **
+000730***                   WERE. RENAMED WS-SIZE-ERROR-SW TO          **
+000740***                    WS-REJECT-SW NOW THAT IT ALSO COVERS A BAD **
+000750***                    TRANS-CODE AND A WOULD-BE-NEGATIVE         **
+000760***                    SUBTRACT, NOT JUST AN ARITHMETIC SIZE      **
+000770***                    ERROR. A WHOLE-FILE DEFAULT RUN (NO PARM)  **
+000780***                    NOW DERIVES ITS JOB ID FROM THE RUN DATE/  **
+000790***                    TIME RATHER THAN THE LOW KEY, WHICH IS     **
+000800***                    ALWAYS ZERO FOR A WHOLE-FILE RUN AND SO    **
+000810***                    COULD NEVER DISTINGUISH ONE RUN FROM       **
+000820***                    ANOTHER.                                  **
+000830***                                                              **
+000840******************************************************************
+000850 IDENTIFICATION DIVISION.
+000860 PROGRAM-ID.     ADDNUMS.
+000870 AUTHOR.         J W MARTIN.
+000880 INSTALLATION.   DAYLIGHT FINANCIAL SERVICES.
+000890 DATE-WRITTEN.   1998-04-02.
+000900 DATE-COMPILED.
+000910
+000920 ENVIRONMENT DIVISION.
+000930 INPUT-OUTPUT SECTION.
+000940 FILE-CONTROL.
+000950     SELECT INPUT-FILE ASSIGN TO "INFILE"
+000960         ORGANIZATION IS INDEXED
+000970         ACCESS MODE IS DYNAMIC
+000980         RECORD KEY IS IN-TRANS-ID
+000990         FILE STATUS IS WS-IN-FILE-STATUS.
+001000
+001010     SELECT EXCEPTION-FILE ASSIGN TO "EXCFILE"
+001020         ORGANIZATION IS LINE SEQUENTIAL
+001030         FILE STATUS IS WS-EXC-FILE-STATUS.
+001040
+001050     SELECT CONTROL-REPORT ASSIGN TO "CTLRPT"
+001060         ORGANIZATION IS LINE SEQUENTIAL
+001070         FILE STATUS IS WS-RPT-FILE-STATUS.
+001080
+001090     SELECT CHECKPOINT-FILE ASSIGN TO "CKPFILE"
+001100         ORGANIZATION IS LINE SEQUENTIAL
+001110         FILE STATUS IS WS-CKP-FILE-STATUS.
+001120
+001130     SELECT AUDIT-FILE ASSIGN TO "AUDFILE"
+001140         ORGANIZATION IS LINE SEQUENTIAL
+001150         FILE STATUS IS WS-AUD-FILE-STATUS.
+001160
+001170     SELECT EXTRACT-FILE ASSIGN TO "EXTFILE"
+001180         ORGANIZATION IS LINE SEQUENTIAL
+001190         FILE STATUS IS WS-EXT-FILE-STATUS.
+001200
+001210 DATA DIVISION.
+001220 FILE SECTION.
+001230 FD  INPUT-FILE
+001240     LABEL RECORDS ARE STANDARD.
+001250 COPY CPYIN01.
+001260
+001270 FD  EXCEPTION-FILE
+001280     LABEL RECORDS ARE STANDARD.
+001290 COPY CPYEXC01.
+001300
+001310 FD  CONTROL-REPORT
+001320     LABEL RECORDS ARE STANDARD.
+001330 COPY CPYRPT01.
+001340
+001350 FD  CHECKPOINT-FILE
+001360     LABEL RECORDS ARE STANDARD.
+001370 COPY CPYCKP01.
+001380
+001390 FD  AUDIT-FILE
+001400     LABEL RECORDS ARE STANDARD.
+001410 COPY CPYAUD01.
+001420
+001430 FD  EXTRACT-FILE
+001440     LABEL RECORDS ARE STANDARD.
+001450 COPY CPYEXT01.
+001460
+001470 WORKING-STORAGE SECTION.
+001480******************************************************************
+001490***  SWITCHES                                                    *
+001500******************************************************************
+001510 77  WS-EOF-SW               PIC X(01)   VALUE 'N'.
+001520     88  END-OF-INPUT-FILE               VALUE 'Y'.
+001530 77  WS-CKP-EOF-SW           PIC X(01)   VALUE 'N'.
+001540     88  END-OF-CHECKPOINT-FILE          VALUE 'Y'.
+001550 77  WS-REJECT-SW            PIC X(01)   VALUE 'N'.
+001560     88  WS-RECORD-REJECTED              VALUE 'Y'.
+001570
+001580******************************************************************
+001590***  WORK AREAS                                                   *
+001600******************************************************************
+001610 01  RESULT                  PIC 9(5)    VALUE 0.
+001620 77  WS-REASON-CODE          PIC X(04)   VALUE SPACES.
+001630 77  WS-REASON-TEXT          PIC X(40)   VALUE SPACES.
+001640
+001650******************************************************************
+001660***  CONTROL TOTALS - SEE PARAGRAPH 9000-WRITE-CONTROL-REPORT      *
+001670******************************************************************
+001680 77  WS-RECS-READ            PIC 9(7) COMP   VALUE 0.
+001690 77  WS-RECS-REJECTED        PIC 9(7) COMP   VALUE 0.
+001700 77  WS-GRAND-TOTAL          PIC 9(9) COMP   VALUE 0.
+001710
+001720******************************************************************
+001730***  CHECKPOINT / RESTART CONTROLS                                *
+001740******************************************************************
+001750 77  WS-CKP-FILE-STATUS      PIC X(02)   VALUE "00".
+001760 77  WS-IN-FILE-STATUS       PIC X(02)   VALUE "00".
+001770 77  WS-EXC-FILE-STATUS      PIC X(02)   VALUE "00".
+001780 77  WS-RPT-FILE-STATUS      PIC X(02)   VALUE "00".
+001790 77  WS-AUD-FILE-STATUS      PIC X(02)   VALUE "00".
+001800 77  WS-EXT-FILE-STATUS      PIC X(02)   VALUE "00".
+001810 77  WS-RESTART-COUNT        PIC 9(7) COMP   VALUE 0.
+001820 77  WS-RESTART-KEY          PIC 9(08)       VALUE 0.
+001830 77  WS-RESTART-REJECTED     PIC 9(7) COMP   VALUE 0.
+001840 77  WS-RESTART-TOTAL        PIC 9(9) COMP   VALUE 0.
+001850 77  WS-LAST-KEY-PROCESSED   PIC 9(08)       VALUE 0.
+001860 77  WS-START-KEY            PIC 9(08)       VALUE 0.
+001870 77  WS-JOB-ID               PIC X(08)   VALUE "ADDNUMS1".
+001880 01  WS-DEFAULT-JOB-ID.
+001890     05  WS-DEFAULT-JOBID-KEY PIC 9(08).
+001900
+001910******************************************************************
+001920***  PARALLEL-SPLIT KEY RANGE - EACH ADDNUMS INSTANCE IS GIVEN A *
+001930***  DISJOINT SLICE OF THE IN-TRANS-ID KEY SPACE VIA THE PARM ON *
+001940***  ITS EXEC STATEMENT (FORMAT: LLLLLLLL,HHHHHHHH[,JOBID]). A   *
+001950***  THIRD, OPTIONAL FIELD SUPPLIES THIS INSTANCE'S JOB ID FOR   *
+001960***  THE AUDIT/CHECKPOINT TRAIL; IF OMITTED ON AN ACTUAL SPLIT (A  *
+001970***  KEY RANGE NARROWER THAN THE WHOLE FILE), ONE IS DERIVED FROM *
+001980***  THE LOW END OF THE KEY RANGE, ZERO-FILLED TO 8 DIGITS WITH   *
+001990***  NO DIGITS DROPPED, SO TWO INSTANCES NEVER DERIVE THE SAME    *
+002000***  JOB ID EVEN WHEN THEIR RANGES ARE ROUND NUMBERS. A BLANK OR  *
+002010***  MISSING PARM PROCESSES THE ENTIRE FILE, AS A SINGLE-        *
+002020***  INSTANCE RUN ALWAYS HAS - THE LOW KEY IS ALWAYS ZERO THERE,  *
+002030***  SO THAT CASE DERIVES ITS DEFAULT JOB ID FROM THE RUN DATE/   *
+002040***  TIME INSTEAD (SEE 0450-ESTABLISH-KEY-RANGE).                 *
+002050******************************************************************
+002060 77  WS-PARM-CARD            PIC X(32)   VALUE SPACES.
+002070 77  WS-PARM-LENGTH          PIC S9(04) COMP  VALUE 0.
+002080 77  WS-PARM-JOB-ID          PIC X(08)   VALUE SPACES.
+002090 77  WS-RANGE-LOW-KEY        PIC 9(08)       VALUE 0.
+002100 77  WS-RANGE-HIGH-KEY       PIC 9(08)       VALUE 99999999.
+002110
+002120******************************************************************
+002130***  AUDIT TRAIL CONTROLS                                        *
+002140******************************************************************
+002150 77  WS-RUN-DATE             PIC 9(08)   VALUE 0.
+002160 01  WS-RUN-TIME.
+002170     05  WS-RUN-TIME-HHMMSS  PIC 9(06).
+002180     05  WS-RUN-TIME-CC      PIC 9(02).
+002190 77  WS-RUN-TIMESTAMP        PIC X(14)   VALUE SPACES.
+002200
+002210 LINKAGE SECTION.
+002220******************************************************************
+002230***  LK-PARM-AREA - THE EXEC PARM, PASSED BY THE SYSTEM LOADER   *
+002240***  AS A HALFWORD LENGTH FOLLOWED BY THE PARM TEXT - THE        *
+002250***  STANDARD CONVENTION FOR A BATCH PROGRAM TO RECEIVE ITS      *
+002260***  EXEC PARM.                                                  *
+002270******************************************************************
+002280 01  LK-PARM-AREA.
+002290     05  LK-PARM-LENGTH      PIC S9(04) COMP.
+002300     05  LK-PARM-TEXT        PIC X(32).
+002310
+002320 PROCEDURE DIVISION USING LK-PARM-AREA.
+002330******************************************************************
+002340***  BEGIN - PROGRAM MAINLINE                                     *
+002350******************************************************************
+002360 BEGIN.
+002370     PERFORM 0400-ESTABLISH-RUN-TIMESTAMP THRU 0400-EXIT
+002380     PERFORM 0450-ESTABLISH-KEY-RANGE THRU 0450-EXIT
+002390     PERFORM 0500-RESTART-CHECK THRU 0500-EXIT
+002400
+002410     OPEN INPUT INPUT-FILE
+002420     IF WS-IN-FILE-STATUS NOT = "00"
+002430         DISPLAY "ADDNUMS ABEND - INFILE OPEN FAILED, STATUS = "
+002440             WS-IN-FILE-STATUS
+002450         MOVE 8 TO RETURN-CODE
+002460         STOP RUN
+002470     END-IF
+002480     IF WS-RESTART-KEY > 0 OR WS-RESTART-COUNT > 0
+002490         DISPLAY "ADDNUMS RESTARTING AFTER TRANS-ID "
+002500             WS-RESTART-KEY
+002510         MOVE WS-RESTART-COUNT TO WS-RECS-READ
+002520         MOVE WS-RESTART-REJECTED TO WS-RECS-REJECTED
+002530         MOVE WS-RESTART-TOTAL TO WS-GRAND-TOTAL
+002540         PERFORM 0460-OPEN-RESTART-FILES THRU 0460-EXIT
+002550     ELSE
+002560         PERFORM 0470-OPEN-FRESH-FILES THRU 0470-EXIT
+002570     END-IF
+002580
+002590     PERFORM 0600-REPOSITION-INPUT THRU 0600-EXIT
+002600
+002610     PERFORM 1000-READ-INPUT-FILE THRU 1000-EXIT
+002620
+002630     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+002640         UNTIL END-OF-INPUT-FILE
+002650
+002660     CLOSE INPUT-FILE
+002670     CLOSE EXCEPTION-FILE
+002680     CLOSE AUDIT-FILE
+002690     CLOSE EXTRACT-FILE
+002700
+002710     PERFORM 9000-WRITE-CONTROL-REPORT THRU 9000-EXIT
+002720
+002730     PERFORM 2400-WRITE-FINAL-CHECKPOINT THRU 2400-EXIT
+002740     CLOSE CHECKPOINT-FILE
+002750
+002760     MOVE 0 TO RETURN-CODE
+002770     IF WS-RECS-REJECTED > 0
+002780         MOVE 4 TO RETURN-CODE
+002790     END-IF
+002800     STOP RUN.
+002810
+002820******************************************************************
+002830***  0400-ESTABLISH-RUN-TIMESTAMP - STAMP FOR THIS RUN'S AUDIT     *
+002840***  TRAIL - SAME STAMP IS USED ON EVERY AUDIT RECORD THIS RUN     *
+002850***  WRITES SO ALL OF THEM TIE BACK TO ONE JOB EXECUTION.          *
+002860******************************************************************
+002870 0400-ESTABLISH-RUN-TIMESTAMP.
+002880     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+002890     ACCEPT WS-RUN-TIME FROM TIME
+002900     MOVE WS-RUN-DATE TO WS-RUN-TIMESTAMP(1:8)
+002910     MOVE WS-RUN-TIME-HHMMSS TO WS-RUN-TIMESTAMP(9:6).
+002920 0400-EXIT.
+002930     EXIT.
+002940
+002950******************************************************************
+002960***  0450-ESTABLISH-KEY-RANGE - PICK UP THIS INSTANCE'S SLICE OF  *
+002970***  THE IN-TRANS-ID KEY SPACE (AND, OPTIONALLY, ITS JOB ID) FROM *
+002980***  THE EXEC PARM, DELIVERED VIA LK-PARM-AREA, SO SEVERAL       *
+002990***  ADDNUMS STEPS CAN SPLIT ONE KSDS INTO DISJOINT KEY RANGES   *
+003000***  AND RUN IN PARALLEL. PARM FORMAT IS LLLLLLLL,HHHHHHHH[,ID]. *
+003010***  A MISSING OR UNPARSEABLE PARM LEAVES THE DEFAULT RANGE OF   *
+003020***  THE WHOLE KEY SPACE IN PLACE, SO A SINGLE-INSTANCE RUN      *
+003030***  BEHAVES EXACTLY AS BEFORE. WHEN NO JOB ID IS SUPPLIED ON    *
+003040***  THE PARM AND THE RANGE IS NARROWER THAN THE WHOLE KEY       *
+003050***  SPACE, ONE IS DERIVED FROM THE LOW KEY SO CONCURRENT        *
+003060***  INSTANCES STILL WRITE DISTINGUISHABLE AUDIT RECORDS; A      *
+003070***  WHOLE-FILE DEFAULT RUN DERIVES ITS JOB ID FROM THE RUN      *
+003080***  DATE/TIME INSTEAD, SINCE ITS LOW KEY IS ALWAYS ZERO.        *
+003090******************************************************************
+003100 0450-ESTABLISH-KEY-RANGE.
+003110     MOVE SPACES TO WS-PARM-CARD
+003120     MOVE LK-PARM-LENGTH TO WS-PARM-LENGTH
+003130     IF WS-PARM-LENGTH > 32
+003140         MOVE 32 TO WS-PARM-LENGTH
+003150     END-IF
+003160     IF WS-PARM-LENGTH > 0
+003170         MOVE LK-PARM-TEXT(1:WS-PARM-LENGTH) TO WS-PARM-CARD
+003180     END-IF
+003190     IF WS-PARM-CARD NOT = SPACES
+003200         UNSTRING WS-PARM-CARD DELIMITED BY ","
+003210             INTO WS-RANGE-LOW-KEY WS-RANGE-HIGH-KEY
+003220                 WS-PARM-JOB-ID
+003230         END-UNSTRING
+003240     END-IF
+003250     IF WS-PARM-JOB-ID NOT = SPACES
+003260         MOVE WS-PARM-JOB-ID TO WS-JOB-ID
+003270     ELSE
+003280         IF WS-RANGE-LOW-KEY = 0 AND WS-RANGE-HIGH-KEY = 99999999
+003290             MOVE WS-RUN-TIMESTAMP(7:8) TO WS-JOB-ID
+003300         ELSE
+003310             MOVE WS-RANGE-LOW-KEY TO WS-DEFAULT-JOBID-KEY
+003320             MOVE WS-DEFAULT-JOB-ID TO WS-JOB-ID
+003330         END-IF
+003340     END-IF.
+003350 0450-EXIT.
+003360     EXIT.
+003370
+003380******************************************************************
+003390***  0460-OPEN-RESTART-FILES - REOPEN THE FOUR RESTART-SENSITIVE    *
+003400***  OUTPUT FILES EXTEND SO A RESTART PICKS UP WHERE THE PRE-ABEND  *
+003410***  RUN LEFT OFF INSTEAD OF TRUNCATING THEM. EACH OPEN'S FILE      *
+003420***  STATUS IS CHECKED THE SAME WAY INPUT-FILE'S IS, SINCE A        *
+003430***  FAILED OPEN HERE WOULD OTHERWISE GO COMPLETELY UNDETECTED.     *
+003440******************************************************************
+003450 0460-OPEN-RESTART-FILES.
+003460     OPEN EXTEND EXCEPTION-FILE
+003470     IF WS-EXC-FILE-STATUS NOT = "00"
+003480         DISPLAY "ADDNUMS ABEND - EXCFILE OPEN FAILED, STATUS = "
+003490             WS-EXC-FILE-STATUS
+003500         MOVE 8 TO RETURN-CODE
+003510         STOP RUN
+003520     END-IF
+003530     OPEN EXTEND AUDIT-FILE
+003540     IF WS-AUD-FILE-STATUS NOT = "00"
+003550         DISPLAY "ADDNUMS ABEND - AUDFILE OPEN FAILED, STATUS = "
+003560             WS-AUD-FILE-STATUS
+003570         MOVE 8 TO RETURN-CODE
+003580         STOP RUN
+003590     END-IF
+003600     OPEN EXTEND EXTRACT-FILE
+003610     IF WS-EXT-FILE-STATUS NOT = "00"
+003620         DISPLAY "ADDNUMS ABEND - EXTFILE OPEN FAILED, STATUS = "
+003630             WS-EXT-FILE-STATUS
+003640         MOVE 8 TO RETURN-CODE
+003650         STOP RUN
+003660     END-IF
+003670     OPEN EXTEND CHECKPOINT-FILE
+003680     IF WS-CKP-FILE-STATUS NOT = "00"
+003690         DISPLAY "ADDNUMS ABEND - CKPFILE OPEN FAILED, STATUS = "
+003700             WS-CKP-FILE-STATUS
+003710         MOVE 8 TO RETURN-CODE
+003720         STOP RUN
+003730     END-IF.
+003740 0460-EXIT.
+003750     EXIT.
+003760
+003770******************************************************************
+003780***  0470-OPEN-FRESH-FILES - OPEN THE FOUR RESTART-SENSITIVE OUTPUT  *
+003790***  FILES OUTPUT ON A FRESH, NON-RESTART RUN SO EACH DAY'S TRAIL    *
+003800***  STARTS CLEAN. EACH OPEN'S FILE STATUS IS CHECKED THE SAME WAY  *
+003810***  INPUT-FILE'S IS.                                               *
+003820******************************************************************
+003830 0470-OPEN-FRESH-FILES.
+003840     OPEN OUTPUT EXCEPTION-FILE
+003850     IF WS-EXC-FILE-STATUS NOT = "00"
+003860         DISPLAY "ADDNUMS ABEND - EXCFILE OPEN FAILED, STATUS = "
+003870             WS-EXC-FILE-STATUS
+003880         MOVE 8 TO RETURN-CODE
+003890         STOP RUN
+003900     END-IF
+003910     OPEN OUTPUT AUDIT-FILE
+003920     IF WS-AUD-FILE-STATUS NOT = "00"
+003930         DISPLAY "ADDNUMS ABEND - AUDFILE OPEN FAILED, STATUS = "
+003940             WS-AUD-FILE-STATUS
+003950         MOVE 8 TO RETURN-CODE
+003960         STOP RUN
+003970     END-IF
+003980     OPEN OUTPUT EXTRACT-FILE
+003990     IF WS-EXT-FILE-STATUS NOT = "00"
+004000         DISPLAY "ADDNUMS ABEND - EXTFILE OPEN FAILED, STATUS = "
+004010             WS-EXT-FILE-STATUS
+004020         MOVE 8 TO RETURN-CODE
+004030         STOP RUN
+004040     END-IF
+004050     OPEN OUTPUT CHECKPOINT-FILE
+004060     IF WS-CKP-FILE-STATUS NOT = "00"
+004070         DISPLAY "ADDNUMS ABEND - CKPFILE OPEN FAILED, STATUS = "
+004080             WS-CKP-FILE-STATUS
+004090         MOVE 8 TO RETURN-CODE
+004100         STOP RUN
+004110     END-IF.
+004120 0470-EXIT.
+004130     EXIT.
+004140
+004150******************************************************************
+004160***  0500-RESTART-CHECK - LOOK FOR A PRIOR CHECKPOINT               *
+004170******************************************************************
+004180 0500-RESTART-CHECK.
+004190     MOVE 0 TO WS-RESTART-COUNT
+004200     MOVE 0 TO WS-RESTART-KEY
+004210     MOVE 0 TO WS-RESTART-REJECTED
+004220     MOVE 0 TO WS-RESTART-TOTAL
+004230     OPEN INPUT CHECKPOINT-FILE
+004240     IF WS-CKP-FILE-STATUS = "00"
+004250         PERFORM 0510-READ-CHECKPOINT THRU 0510-EXIT
+004260             UNTIL END-OF-CHECKPOINT-FILE
+004270         CLOSE CHECKPOINT-FILE
+004280     END-IF.
+004290 0500-EXIT.
+004300     EXIT.
+004310
+004320******************************************************************
+004330***  0510-READ-CHECKPOINT - KEEP THE LAST CHECKPOINT ON FILE        *
+004340******************************************************************
+004350 0510-READ-CHECKPOINT.
+004360     READ CHECKPOINT-FILE
+004370         AT END
+004380             SET END-OF-CHECKPOINT-FILE TO TRUE
+004390         NOT AT END
+004400             MOVE CKP-LAST-COUNT TO WS-RESTART-COUNT
+004410             MOVE CKP-LAST-KEY TO WS-RESTART-KEY
+004420             MOVE CKP-LAST-REJECTED TO WS-RESTART-REJECTED
+004430             MOVE CKP-LAST-TOTAL TO WS-RESTART-TOTAL
+004440     END-READ.
+004450 0510-EXIT.
+004460     EXIT.
+004470
+004480******************************************************************
+004490***  0600-REPOSITION-INPUT - START THE KSDS AT THE KEY THIS        *
+004500***  INSTANCE SHOULD BEGIN AT: THE TOP OF ITS ASSIGNED KEY RANGE,   *
+004510***  OR ONE PAST THE LAST KEY IT CHECKPOINTED IF IT IS RESTARTING,  *
+004520***  WHICHEVER IS HIGHER. REPLACES THE OLD SEQUENTIAL SKIP-BY-      *
+004530***  COUNT REPOSITIONING, WHICH ONLY WORKED AGAINST A SEQUENTIAL    *
+004540***  INPUT FILE AND HAD NO NOTION OF A KEY RANGE.                   *
+004550******************************************************************
+004560 0600-REPOSITION-INPUT.
+004570     MOVE WS-RANGE-LOW-KEY TO WS-START-KEY
+004580     IF WS-RESTART-KEY + 1 > WS-START-KEY
+004590         COMPUTE WS-START-KEY = WS-RESTART-KEY + 1
+004600     END-IF
+004610     MOVE WS-START-KEY TO IN-TRANS-ID
+004620     START INPUT-FILE KEY IS >= IN-TRANS-ID
+004630         INVALID KEY
+004640             SET END-OF-INPUT-FILE TO TRUE
+004650     END-START.
+004660 0600-EXIT.
+004670     EXIT.
+004680
+004690******************************************************************
+004700***  1000-READ-INPUT-FILE - READ ONE TRANSACTION RECORD IN KEY     *
+004710***  SEQUENCE. A KEY ABOVE THIS INSTANCE'S ASSIGNED RANGE ENDS     *
+004720***  THE RUN FOR THIS INSTANCE EVEN THOUGH THE KSDS ITSELF HAS     *
+004730***  MORE RECORDS - THOSE BELONG TO A DIFFERENT PARALLEL INSTANCE. *
+004740******************************************************************
+004750 1000-READ-INPUT-FILE.
+004760     READ INPUT-FILE NEXT RECORD
+004770         AT END
+004780             SET END-OF-INPUT-FILE TO TRUE
+004790     END-READ
+004800     IF NOT END-OF-INPUT-FILE
+004810         IF IN-TRANS-ID > WS-RANGE-HIGH-KEY
+004820             SET END-OF-INPUT-FILE TO TRUE
+004830         ELSE
+004840             ADD 1 TO WS-RECS-READ
+004850             MOVE IN-TRANS-ID TO WS-LAST-KEY-PROCESSED
+004860         END-IF
+004870     END-IF.
+004880 1000-EXIT.
+004890     EXIT.
+004900
+004910******************************************************************
+004920***  2000-PROCESS-RECORD - COMBINE THE PAIR AND READ THE NEXT     *
+004930******************************************************************
+004940 2000-PROCESS-RECORD.
+004950     MOVE 'N' TO WS-REJECT-SW
+004960     MOVE SPACES TO WS-REASON-CODE
+004970     MOVE SPACES TO WS-REASON-TEXT
+004980     EVALUATE TRUE
+004990         WHEN IN-TRANS-ADD
+005000             ADD IN-NUM1 TO IN-NUM2 GIVING RESULT
+005010                 ON SIZE ERROR
+005020                     SET WS-RECORD-REJECTED TO TRUE
+005030             END-ADD
+005040         WHEN IN-TRANS-SUBTRACT
+005050             IF IN-NUM1 < IN-NUM2
+005060                 MOVE "SZER" TO WS-REASON-CODE
+005070                 MOVE "SUBTRACT RESULT WOULD BE NEGATIVE"
+005080                     TO WS-REASON-TEXT
+005090                 SET WS-RECORD-REJECTED TO TRUE
+005100             ELSE
+005110                 SUBTRACT IN-NUM2 FROM IN-NUM1 GIVING RESULT
+005120                     ON SIZE ERROR
+005130                         SET WS-RECORD-REJECTED TO TRUE
+005140                 END-SUBTRACT
+005150             END-IF
+005160         WHEN IN-TRANS-MULTIPLY
+005170             MULTIPLY IN-NUM1 BY IN-NUM2 GIVING RESULT
+005180                 ON SIZE ERROR
+005190                     SET WS-RECORD-REJECTED TO TRUE
+005200             END-MULTIPLY
+005210         WHEN OTHER
+005220             MOVE "BDCD" TO WS-REASON-CODE
+005230             MOVE "UNKNOWN TRANSACTION CODE - MUST BE A/S/M"
+005240                 TO WS-REASON-TEXT
+005250             SET WS-RECORD-REJECTED TO TRUE
+005260     END-EVALUATE
+005270
+005280     IF WS-RECORD-REJECTED
+005290         IF WS-REASON-CODE = SPACES
+005300             MOVE "SZER" TO WS-REASON-CODE
+005310             MOVE "RESULT OVERFLOWED PIC 9(5) - REJECTED"
+005320                 TO WS-REASON-TEXT
+005330         END-IF
+005340         ADD 1 TO WS-RECS-REJECTED
+005350         PERFORM 2100-WRITE-EXCEPTION THRU 2100-EXIT
+005360     ELSE
+005370         DISPLAY "THE RESULT OF " IN-TRANS-CODE " ON " IN-NUM1
+005380             " AND " IN-NUM2 " IS " RESULT
+005390         ADD RESULT TO WS-GRAND-TOTAL
+005400         PERFORM 2150-WRITE-AUDIT-RECORD THRU 2150-EXIT
+005410         PERFORM 2160-WRITE-EXTRACT-RECORD THRU 2160-EXIT
+005420     END-IF
+005430
+005440     PERFORM 2200-CHECK-CHECKPOINT THRU 2200-EXIT
+005450     PERFORM 1000-READ-INPUT-FILE THRU 1000-EXIT.
+005460 2000-EXIT.
+005470     EXIT.
+005480
+005490******************************************************************
+005500***  2100-WRITE-EXCEPTION - LOG A REJECTED INPUT PAIR             *
+005510******************************************************************
+005520 2100-WRITE-EXCEPTION.
+005530     MOVE SPACES TO CPYEXC01-EXCEPTION-RECORD
+005540     MOVE IN-TRANS-ID TO EXC-TRANS-ID
+005550     MOVE IN-NUM1 TO EXC-NUM1
+005560     MOVE IN-NUM2 TO EXC-NUM2
+005570     MOVE WS-REASON-CODE TO EXC-REASON-CODE
+005580     MOVE WS-REASON-TEXT TO EXC-REASON-TEXT
+005590     WRITE CPYEXC01-EXCEPTION-RECORD.
+005600 2100-EXIT.
+005610     EXIT.
+005620
+005630******************************************************************
+005640***  2150-WRITE-AUDIT-RECORD - LOG A COMPUTED RESULT FOR AUDIT       *
+005650******************************************************************
+005660 2150-WRITE-AUDIT-RECORD.
+005670     MOVE SPACES TO CPYAUD01-AUDIT-RECORD
+005680     MOVE IN-TRANS-ID TO AUD-TRANS-ID
+005690     MOVE WS-JOB-ID TO AUD-JOB-ID
+005700     MOVE WS-RUN-TIMESTAMP TO AUD-TIMESTAMP
+005710     MOVE IN-NUM1 TO AUD-NUM1
+005720     MOVE IN-NUM2 TO AUD-NUM2
+005730     MOVE RESULT TO AUD-RESULT
+005740     WRITE CPYAUD01-AUDIT-RECORD.
+005750 2150-EXIT.
+005760     EXIT.
+005770
+005780******************************************************************
+005790***  2160-WRITE-EXTRACT-RECORD - LOG A RESULT FOR DOWNSTREAM USE   *
+005800******************************************************************
+005810 2160-WRITE-EXTRACT-RECORD.
+005820     MOVE SPACES TO CPYEXT01-EXTRACT-RECORD
+005830     MOVE IN-NUM1 TO EXT-NUM1
+005840     MOVE IN-NUM2 TO EXT-NUM2
+005850     MOVE RESULT TO EXT-RESULT
+005860     MOVE WS-RUN-DATE TO EXT-RUN-DATE
+005870     WRITE CPYEXT01-EXTRACT-RECORD.
+005880 2160-EXIT.
+005890     EXIT.
+005900
+005910******************************************************************
+005920***  2200-CHECK-CHECKPOINT - TAKE A CHECKPOINT AFTER EVERY RECORD   *
+005930***  SO A RESTART NEVER REPROCESSES A RECORD WHOSE EXCEPTION/AUDIT/ *
+005940***  EXTRACT RECORD WAS ALREADY WRITTEN BEFORE THE ABEND - THE     *
+005950***  CHECKPOINT AND THOSE WRITES MUST STAY AT THE SAME GRANULARITY. *
+005960******************************************************************
+005970 2200-CHECK-CHECKPOINT.
+005980     PERFORM 2300-WRITE-CHECKPOINT THRU 2300-EXIT.
+005990 2200-EXIT.
+006000     EXIT.
+006010
+006020******************************************************************
+006030***  2300-WRITE-CHECKPOINT - COMMIT CURRENT PROGRESS TO DISK        *
+006040******************************************************************
+006050 2300-WRITE-CHECKPOINT.
+006060     MOVE SPACES TO CPYCKP01-CHECKPOINT-RECORD
+006070     MOVE WS-RECS-READ TO CKP-LAST-COUNT
+006080     MOVE WS-LAST-KEY-PROCESSED TO CKP-LAST-KEY
+006090     MOVE WS-RECS-REJECTED TO CKP-LAST-REJECTED
+006100     MOVE WS-GRAND-TOTAL TO CKP-LAST-TOTAL
+006110     MOVE WS-JOB-ID  TO CKP-JOB-ID
+006120     WRITE CPYCKP01-CHECKPOINT-RECORD.
+006130 2300-EXIT.
+006140     EXIT.
+006150
+006160******************************************************************
+006170***  2400-WRITE-FINAL-CHECKPOINT - CLOSE OUT THE CHECKPOINT TRAIL   *
+006180******************************************************************
+006190 2400-WRITE-FINAL-CHECKPOINT.
+006200     MOVE SPACES TO CPYCKP01-CHECKPOINT-RECORD
+006210     MOVE 0 TO CKP-LAST-COUNT
+006220     MOVE 0 TO CKP-LAST-KEY
+006230     MOVE 0 TO CKP-LAST-REJECTED
+006240     MOVE 0 TO CKP-LAST-TOTAL
+006250     MOVE WS-JOB-ID TO CKP-JOB-ID
+006260     WRITE CPYCKP01-CHECKPOINT-RECORD.
+006270 2400-EXIT.
+006280     EXIT.
+006290
+006300******************************************************************
+006310***  9000-WRITE-CONTROL-REPORT - END OF RUN BALANCING REPORT      *
+006320******************************************************************
+006330 9000-WRITE-CONTROL-REPORT.
+006340     OPEN OUTPUT CONTROL-REPORT
+006350     IF WS-RPT-FILE-STATUS NOT = "00"
+006360         DISPLAY "ADDNUMS ABEND - CTLRPT OPEN FAILED, STATUS = "
+006370             WS-RPT-FILE-STATUS
+006380         MOVE 8 TO RETURN-CODE
+006390         STOP RUN
+006400     END-IF
+006410
+006420     MOVE SPACES TO CPYRPT01-REPORT-RECORD
+006430     MOVE "ADDNUMS CONTROL TOTALS" TO RPT-LABEL
+006440     MOVE ZERO TO RPT-NUMERIC-VALUE
+006450     WRITE CPYRPT01-REPORT-RECORD
+006460
+006470     MOVE "RECORDS READ" TO RPT-LABEL
+006480     MOVE WS-RECS-READ TO RPT-NUMERIC-VALUE
+006490     WRITE CPYRPT01-REPORT-RECORD
+006500
+006510     MOVE "RECORDS REJECTED" TO RPT-LABEL
+006520     MOVE WS-RECS-REJECTED TO RPT-NUMERIC-VALUE
+006530     WRITE CPYRPT01-REPORT-RECORD
+006540
+006550     MOVE "GRAND TOTAL OF RESULT VALUES" TO RPT-LABEL
+006560     MOVE WS-GRAND-TOTAL TO RPT-NUMERIC-VALUE
+006570     WRITE CPYRPT01-REPORT-RECORD
+006580
+006590     CLOSE CONTROL-REPORT
+006600
+006610     DISPLAY "ADDNUMS CONTROL TOTALS"
+006620     DISPLAY "  RECORDS READ .............. " WS-RECS-READ
+006630     DISPLAY "  RECORDS REJECTED .......... " WS-RECS-REJECTED
+006640     DISPLAY "  GRAND TOTAL OF RESULTS ..... " WS-GRAND-TOTAL.
+006650 9000-EXIT.
+006660     EXIT.
