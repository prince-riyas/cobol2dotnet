@@ -0,0 +1,53 @@
+//ADDMAINT JOB (ACCTNO),'DAYLIGHT BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*********************************************************************
+//*                                                                   **
+//*  JOB        : ADDMAINT                                           **
+//*  AUTHOR     : J W MARTIN                                         **
+//*  INSTALLATN : DAYLIGHT FINANCIAL SERVICES - BATCH SYSTEMS         **
+//*  DATE-WRTN  : 2026-08-08                                          **
+//*                                                                   **
+//*  PURPOSE                                                         **
+//*    RUNS THE ADDMAINT MAINTENANCE PROGRAM AGAINST THE LATEST       **
+//*    ADDNUMS EXCEPTION FILE SO AN OPERATOR CAN KEY IN CORRECTED     **
+//*    NUM1/NUM2/TRANS-CODE VALUES FOR EACH REJECT. THE CORRECTED     **
+//*    RECORDS LAND IN PROD.ADDNUMS.NEWIN, WHICH ADDNUMS.JCL MERGES   **
+//*    INTO THE DAILY EXTRACT AHEAD OF ITS NEXT KSDS LOAD (STEP010).  **
+//*                                                                   **
+//*  OPERATING CYCLE                                                 **
+//*    RUN THIS JOB ONCE FOR EACH EXCFILE ADDNUMS PRODUCES, BEFORE    **
+//*    THE NEXT ADDNUMS RUN - NOT AFTER IT. STEP005 BELOW REBUILDS    **
+//*    PROD.ADDNUMS.NEWIN FROM SCRATCH EVERY TIME THIS JOB RUNS, SO   **
+//*    RUNNING IT TWICE BETWEEN ADDNUMS RUNS DISCARDS THE EARLIER     **
+//*    SET OF CORRECTIONS RATHER THAN ACCUMULATING THEM.              **
+//*                                                                   **
+//*  MOD HISTORY                                                     **
+//*  ----------------------------------------------------------       **
+//*  2026-08-08  JWM  ORIGINAL VERSION                                **
+//*                                                                   **
+//*********************************************************************
+//*
+//*---------------------------------------------------------------------
+//*  STEP005 - DROP AND REALLOCATE NEWIN FOR TODAY'S CORRECTIONS.
+//*            THE DELETE IS ALLOWED TO FAIL (DATASET MAY NOT EXIST
+//*            YET) SO IT DOES NOT DRIVE THE JOB'S CONDITION CODE.
+//*---------------------------------------------------------------------
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE PROD.ADDNUMS.NEWIN
+  SET MAXCC = 0
+/*
+//*
+//*---------------------------------------------------------------------
+//*  STEP010 - KEY IN CORRECTIONS FOR EACH RECORD ON THE LATEST
+//*            EXCEPTION FILE
+//*---------------------------------------------------------------------
+//STEP010  EXEC PGM=ADDMAINT
+//EXCFILE  DD DSN=PROD.ADDNUMS.EXCFILE,DISP=SHR
+//NEWIN    DD DSN=PROD.ADDNUMS.NEWIN,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(1,1)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//
