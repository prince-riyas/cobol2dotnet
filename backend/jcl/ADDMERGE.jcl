@@ -0,0 +1,109 @@
+//ADDMERGE JOB (ACCTNO),'DAYLIGHT BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*********************************************************************
+//*                                                                   **
+//*  JOB        : ADDMERGE                                           **
+//*  AUTHOR     : J W MARTIN                                         **
+//*  INSTALLATN : DAYLIGHT FINANCIAL SERVICES - BATCH SYSTEMS         **
+//*  DATE-WRTN  : 2026-08-08                                          **
+//*                                                                   **
+//*  PURPOSE                                                         **
+//*    ROLLS UP THE PER-INSTANCE EXCFILE/AUDFILE/EXTFILE/CTLRPT       **
+//*    OUTPUT FROM A PARALLEL-SPLIT ADDNUMS DAY (SEE THE PARALLEL     **
+//*    SPLIT NOTE IN ADDNUMS.JCL) INTO THE SAME UNSUFFIXED DSNS A      **
+//*    SINGLE-INSTANCE RUN WOULD HAVE PRODUCED, SO ADDMAINT AND ANY    **
+//*    DOWNSTREAM CONSUMER SEE ONE CONSOLIDATED SET OF FILES NO        **
+//*    MATTER HOW MANY ADDNUMS INSTANCES ACTUALLY RAN.                **
+//*                                                                   **
+//*  OPERATING CYCLE                                                 **
+//*    RUN THIS JOB ONCE, AFTER EVERY PARALLEL-SPLIT INSTANCE OF      **
+//*    STEP020 HAS COMPLETED, AND BEFORE THE NEXT ADDMAINT RUN. THIS  **
+//*    VERSION MERGES A FOUR-WAY SPLIT (.P1-.P4); ADD OR REMOVE       **
+//*    SORTIN DDS TO MATCH THE NUMBER OF INSTANCES ACTUALLY RUN.      **
+//*    A SINGLE-INSTANCE DAY (THE NORMAL CASE) DOES NOT NEED THIS     **
+//*    JOB AT ALL - ADDNUMS.JCL ALREADY WRITES DIRECTLY TO THE        **
+//*    UNSUFFIXED DSNS.                                               **
+//*                                                                   **
+//*  MOD HISTORY                                                     **
+//*  ----------------------------------------------------------       **
+//*  2026-08-08  JWM  ORIGINAL VERSION                                **
+//*  2026-08-08  JWM  FIXED STEP020/030/040'S COND= - THEY READ LE 8,  **
+//*                   ALWAYS TRUE, SO THIS JOB NEVER RAN PAST STEP010  **
+//*                   ON ANY INVOCATION. NOW GE 8 SO A STEP IS ONLY    **
+//*                   BYPASSED WHEN AN EARLIER ONE ACTUALLY ABENDED.   **
+//*                                                                   **
+//*********************************************************************
+//*
+//*---------------------------------------------------------------------
+//*  STEP010 - MERGE THE PER-INSTANCE EXCEPTION FILES BACK INTO KEY
+//*            (TRANS-ID) SEQUENCE
+//*---------------------------------------------------------------------
+//STEP010  EXEC PGM=SORT
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=PROD.ADDNUMS.EXCFILE.P1,DISP=SHR
+//         DD DSN=PROD.ADDNUMS.EXCFILE.P2,DISP=SHR
+//         DD DSN=PROD.ADDNUMS.EXCFILE.P3,DISP=SHR
+//         DD DSN=PROD.ADDNUMS.EXCFILE.P4,DISP=SHR
+//SORTOUT  DD DSN=PROD.ADDNUMS.EXCFILE,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(1,1)),UNIT=SYSDA
+//SYSIN    DD *
+  SORT FIELDS=(1,8,CH,A)
+/*
+//*
+//*---------------------------------------------------------------------
+//*  STEP020 - MERGE THE PER-INSTANCE AUDIT FILES BACK INTO KEY
+//*            (TRANS-ID) SEQUENCE
+//*---------------------------------------------------------------------
+//STEP020  EXEC PGM=SORT,COND=(8,GE,STEP010)
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=PROD.ADDNUMS.AUDFILE.P1,DISP=SHR
+//         DD DSN=PROD.ADDNUMS.AUDFILE.P2,DISP=SHR
+//         DD DSN=PROD.ADDNUMS.AUDFILE.P3,DISP=SHR
+//         DD DSN=PROD.ADDNUMS.AUDFILE.P4,DISP=SHR
+//SORTOUT  DD DSN=PROD.ADDNUMS.AUDFILE,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(1,1)),UNIT=SYSDA
+//SYSIN    DD *
+  SORT FIELDS=(1,8,CH,A)
+/*
+//*
+//*---------------------------------------------------------------------
+//*  STEP030 - MERGE THE PER-INSTANCE EXTRACT FILES INTO RUN-DATE
+//*            SEQUENCE FOR THE DOWNSTREAM CONSUMER
+//*---------------------------------------------------------------------
+//STEP030  EXEC PGM=SORT,COND=((8,GE,STEP010),(8,GE,STEP020))
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=PROD.ADDNUMS.EXTFILE.P1,DISP=SHR
+//         DD DSN=PROD.ADDNUMS.EXTFILE.P2,DISP=SHR
+//         DD DSN=PROD.ADDNUMS.EXTFILE.P3,DISP=SHR
+//         DD DSN=PROD.ADDNUMS.EXTFILE.P4,DISP=SHR
+//SORTOUT  DD DSN=PROD.ADDNUMS.EXTFILE,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(1,1)),UNIT=SYSDA
+//SYSIN    DD *
+  SORT FIELDS=(14,8,CH,A)
+/*
+//*
+//*---------------------------------------------------------------------
+//*  STEP040 - COLLECT EACH INSTANCE'S CONTROL REPORT INTO ONE FILE
+//*            FOR OPERATIONS TO BALANCE BY HAND. THE REPORT'S
+//*            NUMERIC-VALUE FIELD IS ZERO-SUPPRESSED FOR PRINTING
+//*            (CPYRPT01), SO IT IS CONCATENATED HERE RATHER THAN
+//*            SUMMED - A TRUE ADDITIVE ROLL-UP WOULD NEED THE RAW
+//*            COUNTERS, NOT THE EDITED REPORT LINES.
+//*            BYPASSED IF AN EARLIER STEP ABENDED.
+//*---------------------------------------------------------------------
+//STEP040  EXEC PGM=IEBGENER,COND=((8,GE,STEP010),(8,GE,STEP020),
+//             (8,GE,STEP030))
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=PROD.ADDNUMS.CTLRPT.P1,DISP=SHR
+//         DD DSN=PROD.ADDNUMS.CTLRPT.P2,DISP=SHR
+//         DD DSN=PROD.ADDNUMS.CTLRPT.P3,DISP=SHR
+//         DD DSN=PROD.ADDNUMS.CTLRPT.P4,DISP=SHR
+//SYSUT2   DD DSN=PROD.ADDNUMS.CTLRPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(1,1)),UNIT=SYSDA
+//SYSIN    DD DUMMY
+//
