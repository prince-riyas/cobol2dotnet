@@ -0,0 +1,206 @@
+//ADDNUMS  JOB (ACCTNO),'DAYLIGHT BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*********************************************************************
+//*                                                                   **
+//*  JOB        : ADDNUMS                                            **
+//*  AUTHOR     : J W MARTIN                                         **
+//*  INSTALLATN : DAYLIGHT FINANCIAL SERVICES - BATCH SYSTEMS         **
+//*  DATE-WRTN  : 2026-08-08                                          **
+//*                                                                   **
+//*  PURPOSE                                                         **
+//*    MERGES ADDMAINT'S CORRECTED RECORDS INTO THE DAILY EXTRACT,    **
+//*    REBUILDS THE INFILE KSDS FROM THE RESULT IN TRANS-ID SEQUENCE, **
+//*    RUNS THE ADDNUMS ARITHMETIC ENGINE AGAINST IT, AND PRINTS THE  **
+//*    CONTROL REPORT ONLY WHEN THE RUN COMES BACK CLEAN OR WITH      **
+//*    REJECTS - NOT WHEN IT ABENDS.                                  **
+//*                                                                   **
+//*  RETURN CODE CONTRACT FOR STEP020 (ADDNUMS)                       **
+//*    RC=0   NORMAL COMPLETION, NO RECORDS REJECTED                  **
+//*    RC=4   NORMAL COMPLETION, ONE OR MORE RECORDS REJECTED -        **
+//*           SEE EXCFILE AND RUN ADDMAINT TO CORRECT THEM             **
+//*    RC=8   ABEND / UNRECOVERABLE ERROR - DOWNSTREAM STEPS ARE       **
+//*           BYPASSED AND OPERATIONS MUST BE NOTIFIED                **
+//*    EVERY COND= BELOW READS "BYPASS THIS STEP IF THE NAMED STEP'S   **
+//*    RC IS GE 8" - NOT LE 8, WHICH WOULD BE TRUE FOR EVERY RC THIS   **
+//*    JOB CAN PRODUCE AND SO WOULD BYPASS EVERY STEP ON EVERY RUN.    **
+//*                                                                   **
+//*  PARALLEL SPLIT                                                   **
+//*    INFILE IS A KSDS KEYED BY IN-TRANS-ID, SO THE BUSIEST DAYS CAN **
+//*    BE RUN AS SEVERAL CONCURRENT STEP020-STYLE STEPS AGAINST THE   **
+//*    SAME KSDS, EACH GIVEN A DISJOINT PARM='LLLLLLLL,HHHHHHHH,ID'   **
+//*    KEY RANGE (PLUS THIS INSTANCE'S JOB ID, SO ITS AUDIT TRAIL IS  **
+//*    DISTINGUISHABLE FROM THE OTHER INSTANCES') AND ITS OWN         **
+//*    EXCFILE/AUDFILE/EXTFILE/CKPFILE, DSN-SUFFIXED .P1, .P2, ... BY  **
+//*    INSTANCE (E.G. PROD.ADDNUMS.EXCFILE.P1). RUN ADDMERGE.JCL ONCE  **
+//*    ALL INSTANCES HAVE COMPLETED TO ROLL THE .Pn OUTPUTS BACK INTO  **
+//*    THE SAME UNSUFFIXED DSNS THIS JOB USES, SO ADDMAINT AND ANY     **
+//*    DOWNSTREAM CONSUMER DO NOT CARE WHETHER THE DAY RAN SPLIT.      **
+//*    THIS JOB RUNS A SINGLE INSTANCE COVERING THE WHOLE KEY SPACE,   **
+//*    WHICH IS THE NORMAL CASE UNTIL VOLUME REQUIRES THE SPLIT.       **
+//*                                                                   **
+//*  CORRECTED-RECORD CYCLE                                           **
+//*    OPERATIONS RUNS ADDMAINT.JCL AGAINST EACH DAY'S EXCFILE BEFORE **
+//*    THE NEXT ADDNUMS RUN. ADDMAINT REBUILDS PROD.ADDNUMS.NEWIN     **
+//*    FROM SCRATCH EVERY TIME IT RUNS, SO STEP010 BELOW MUST         **
+//*    CONSUME IT ON THE VERY NEXT ADDNUMS RUN - IF ADDNUMS RUNS      **
+//*    TWICE BETWEEN ADDMAINT RUNS, THE SAME CORRECTIONS WOULD BE     **
+//*    MERGED TWICE.                                                  **
+//*                                                                   **
+//*  MOD HISTORY                                                     **
+//*  ----------------------------------------------------------       **
+//*  2026-08-08  JWM  ORIGINAL VERSION                                **
+//*  2026-08-08  JWM  REPLACED THE FLAT SORTED INFILE WITH AN IDCAMS  **
+//*                   DEFINE/REPRO LOAD OF THE INFILE KSDS, AND       **
+//*                   DOCUMENTED THE PARM-DRIVEN KEY-RANGE SPLIT      **
+//*  2026-08-08  JWM  CONCATENATED ADDMAINT'S NEWIN OUTPUT AHEAD OF   **
+//*                   THE DAILY EXTRACT IN STEP010 SO CORRECTED       **
+//*                   RECORDS ACTUALLY REACH THE KSDS                 **
+//*  2026-08-08  JWM  CHANGED STEP020'S FIVE OUTPUT DDS FROM           **
+//*                   DISP=(NEW,CATLG,DELETE) TO DISP=(MOD,CATLG,      **
+//*                   CATLG) - THE OLD DISPOSITION DELETED CKPFILE ON  **
+//*                   ABEND (DEFEATING RESTART) AND FAILED WITH A      **
+//*                   DUPLICATE-DATASET CONDITION ON THE NEXT RUN      **
+//*                   AFTER A CLEAN COMPLETION CATALOGUED THEM. ADDED  **
+//*                   THE DSN-SUFFIXED .Pn PARALLEL-SPLIT CONVENTION   **
+//*                   AND POINTED IT AT THE NEW ADDMERGE.JCL           **
+//*  2026-08-08  JWM  FIXED EVERY COND= IN THIS JOB - THEY READ LE 8,  **
+//*                   WHICH IS ALWAYS TRUE FOR ADDNUMS'S 0/4/8 RETURN  **
+//*                   CODES AND SO BYPASSED STEP015/STEP020 ON EVERY   **
+//*                   RUN AND STEP030 ALWAYS; NOW GE 8 SO A STEP IS    **
+//*                   ONLY BYPASSED ON AN ACTUAL ABEND. ALSO ADDED     **
+//*                   STEP017 TO PRE-ALLOCATE STEP020'S FIVE OUTPUT    **
+//*                   DATASETS ONCE (IEFBR14, DISP=MOD SO IT CREATES   **
+//*                   THEM ONLY IF THEY DO NOT ALREADY EXIST) AND      **
+//*                   CHANGED STEP020 ITSELF TO DISP=OLD ON ALL FIVE - **
+//*                   MOD AGAINST AN ALREADY-CATALOGED DATASET ALWAYS  **
+//*                   POSITIONS AT END-OF-FILE REGARDLESS OF WHETHER   **
+//*                   ADDNUMS OPENS OUTPUT OR EXTEND, SO THOSE FILES   **
+//*                   WERE GROWING FOREVER ACROSS EVERY RUN INSTEAD    **
+//*                   OF BEING TRUNCATED ON A FRESH, NON-RESTART DAY.  **
+//*                   DISP=OLD LEAVES TRUNCATE-VS-APPEND ENTIRELY TO   **
+//*                   ADDNUMS'S OWN OPEN OUTPUT/OPEN EXTEND CHOICE.    **
+//*                                                                   **
+//*********************************************************************
+//*
+//*---------------------------------------------------------------------
+//*  STEP005 - DROP AND REDEFINE THE INFILE KSDS FOR TODAY'S LOAD.
+//*            THE DELETE IS ALLOWED TO FAIL (DATASET MAY NOT EXIST
+//*            YET) SO IT DOES NOT DRIVE THE JOB'S CONDITION CODE.
+//*---------------------------------------------------------------------
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE PROD.ADDNUMS.INFILE CLUSTER
+  SET MAXCC = 0
+  DEFINE CLUSTER (NAME(PROD.ADDNUMS.INFILE)      -
+         INDEXED                                  -
+         KEYS(8 0)                                 -
+         RECORDSIZE(80 80)                          -
+         CYLINDERS(5 5)                              -
+         FREESPACE(10 10) )                          -
+    DATA    (NAME(PROD.ADDNUMS.INFILE.DATA))          -
+    INDEX   (NAME(PROD.ADDNUMS.INFILE.INDEX))
+/*
+//*
+//*---------------------------------------------------------------------
+//*  STEP010 - MERGE ADDMAINT'S CORRECTED RECORDS (NEWIN) AHEAD OF THE
+//*            RAW DAILY EXTRACT AND SORT THE COMBINED INPUT INTO
+//*            IN-TRANS-ID SEQUENCE - A KSDS MUST BE LOADED IN
+//*            ASCENDING KEY ORDER. NEWIN MUST EXIST (EVEN IF EMPTY)
+//*            BEFORE THE FIRST RUN OF THIS STEP - SEE ADDMAINT.JCL.
+//*---------------------------------------------------------------------
+//STEP010  EXEC PGM=SORT
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=PROD.ADDNUMS.NEWIN,DISP=SHR
+//         DD DSN=PROD.ADDNUMS.DAILY.EXTRACT,DISP=SHR
+//SORTOUT  DD DSN=&&INFILE.SORTED,
+//            DISP=(NEW,PASS,DELETE),
+//            SPACE=(CYL,(5,5)),UNIT=SYSDA
+//SYSIN    DD *
+  SORT FIELDS=(1,8,CH,A)
+/*
+//*
+//*---------------------------------------------------------------------
+//*  STEP015 - LOAD THE SORTED EXTRACT INTO THE INFILE KSDS
+//*            BYPASSED IF STEP005 OR STEP010 ABENDED
+//*---------------------------------------------------------------------
+//STEP015  EXEC PGM=IDCAMS,COND=((8,GE,STEP005),(8,GE,STEP010))
+//SYSPRINT DD SYSOUT=*
+//SORTED   DD DSN=&&INFILE.SORTED,DISP=(OLD,DELETE)
+//TARGET   DD DSN=PROD.ADDNUMS.INFILE,DISP=SHR
+//SYSIN    DD *
+  REPRO INFILE(SORTED) OUTFILE(TARGET)
+/*
+//*
+//*---------------------------------------------------------------------
+//*  STEP016 - EMPTY OUT NEWIN NOW THAT ITS CORRECTIONS ARE IN THE
+//*            KSDS, SO A SECOND ADDNUMS RUN BEFORE ADDMAINT RUNS
+//*            AGAIN DOES NOT MERGE THE SAME CORRECTIONS TWICE.
+//*            BYPASSED IF AN EARLIER STEP ABENDED.
+//*---------------------------------------------------------------------
+//STEP016  EXEC PGM=IEBGENER,COND=((8,GE,STEP005),(8,GE,STEP010),
+//             (8,GE,STEP015))
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DUMMY
+//SYSUT2   DD DSN=PROD.ADDNUMS.NEWIN,DISP=OLD
+//SYSIN    DD DUMMY
+//*
+//*---------------------------------------------------------------------
+//*  STEP017 - PRE-ALLOCATE STEP020'S FIVE OUTPUT DATASETS, ONCE. DISP=
+//*            MOD AGAINST A DATASET THAT IS NOT YET CATALOGED CREATES
+//*            IT; AGAINST ONE THAT ALREADY IS, IEFBR14 DOES NO I/O AND
+//*            LEAVES IT UNTOUCHED. STEP020 ITSELF THEN USES DISP=OLD,
+//*            SO ADDNUMS'S OWN OPEN OUTPUT/OPEN EXTEND CHOICE IS WHAT
+//*            DECIDES TRUNCATE-VS-APPEND, NOT THE JCL DISPOSITION.
+//*            BYPASSED IF AN EARLIER STEP ABENDED.
+//*---------------------------------------------------------------------
+//STEP017  EXEC PGM=IEFBR14,COND=((8,GE,STEP005),(8,GE,STEP010),
+//             (8,GE,STEP015),(8,GE,STEP016))
+//EXCFILE  DD DSN=PROD.ADDNUMS.EXCFILE,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(1,1)),UNIT=SYSDA
+//CTLRPT   DD DSN=PROD.ADDNUMS.CTLRPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(1,1)),UNIT=SYSDA
+//CKPFILE  DD DSN=PROD.ADDNUMS.CKPFILE,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),UNIT=SYSDA
+//AUDFILE  DD DSN=PROD.ADDNUMS.AUDFILE,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(1,1)),UNIT=SYSDA
+//EXTFILE  DD DSN=PROD.ADDNUMS.EXTFILE,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(1,1)),UNIT=SYSDA
+//*
+//*---------------------------------------------------------------------
+//*  STEP020 - RUN ADDNUMS AGAINST THE LOADED KSDS
+//*            BYPASSED IF AN EARLIER STEP ABENDED (RC 8 OR HIGHER)
+//*            ALL FIVE OUTPUT DDS USE DISP=OLD - STEP017 ABOVE HAS
+//*            ALREADY GUARANTEED THEY EXIST - SO ADDNUMS'S OWN OPEN
+//*            OUTPUT (FRESH RUN) VS OPEN EXTEND (RESTART) IS WHAT
+//*            CONTROLS TRUNCATE-VS-APPEND. SEE BEGIN IN SUM.CBL.
+//*---------------------------------------------------------------------
+//STEP020  EXEC PGM=ADDNUMS,PARM='00000000,99999999,PROD0001',
+//             COND=((8,GE,STEP005),(8,GE,STEP010),(8,GE,STEP015),
+//             (8,GE,STEP016),(8,GE,STEP017))
+//INFILE   DD DSN=PROD.ADDNUMS.INFILE,DISP=SHR
+//EXCFILE  DD DSN=PROD.ADDNUMS.EXCFILE,DISP=(OLD,KEEP,KEEP)
+//CTLRPT   DD DSN=PROD.ADDNUMS.CTLRPT,DISP=(OLD,KEEP,KEEP)
+//CKPFILE  DD DSN=PROD.ADDNUMS.CKPFILE,DISP=(OLD,KEEP,KEEP)
+//AUDFILE  DD DSN=PROD.ADDNUMS.AUDFILE,DISP=(OLD,KEEP,KEEP)
+//EXTFILE  DD DSN=PROD.ADDNUMS.EXTFILE,DISP=(OLD,KEEP,KEEP)
+//SYSOUT   DD SYSOUT=*
+//*
+//*---------------------------------------------------------------------
+//*  STEP030 - PRINT THE CONTROL REPORT
+//*            BYPASSED IF STEP020 ABENDED (RC 8 OR HIGHER) - A
+//*            REJECT-ONLY COMPLETION (RC=4) STILL PRINTS SO
+//*            OPERATIONS CAN SEE THE BALANCING TOTALS
+//*---------------------------------------------------------------------
+//STEP030  EXEC PGM=IEBGENER,COND=(8,GE,STEP020)
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=PROD.ADDNUMS.CTLRPT,DISP=SHR
+//SYSUT2   DD SYSOUT=*
+//SYSIN    DD DUMMY
+//
