@@ -0,0 +1,169 @@
+000100******************************************************************
+000110***                                                              **
+000120***  PROGRAM    : ADDMAINT                                       **
+000130***  AUTHOR     : J W MARTIN                                     **
+000140***  INSTALLATN : DAYLIGHT FINANCIAL SERVICES - BATCH SYSTEMS    **
+000150***  DATE-WRTN  : 2026-08-08                                     **
+000160***                                                              **
+000170***  ABSTRACT                                                    **
+000180***    READS THE ADDNUMS EXCEPTION FILE AND LETS AN OPERATOR KEY **
+000190***    IN CORRECTED NUM1/NUM2/TRANS-CODE VALUES FOR EACH REJECT. **
+000200***    THE CORRECTED RECORDS ARE WRITTEN TO THE NEXT DAY'S       **
+000210***    ADDNUMS INPUT FILE IN STANDARD CPYIN01 LAYOUT.            **
+000220***                                                              **
+000230***  MOD HISTORY                                                 **
+000240***  ----------------------------------------------------------  **
+000250***  2026-08-08  JWM  ORIGINAL VERSION                           **
+000260***                                                              **
+000270******************************************************************
+000280 IDENTIFICATION DIVISION.
+000290 PROGRAM-ID.     ADDMAINT.
+000300 AUTHOR.         J W MARTIN.
+000310 INSTALLATION.   DAYLIGHT FINANCIAL SERVICES.
+000320 DATE-WRITTEN.   2026-08-08.
+000330 DATE-COMPILED.
+000340
+000350 ENVIRONMENT DIVISION.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT EXCEPTION-FILE ASSIGN TO "EXCFILE"
+000390         ORGANIZATION IS LINE SEQUENTIAL.
+000400
+000410     SELECT NEW-INPUT-FILE ASSIGN TO "NEWIN"
+000420         ORGANIZATION IS LINE SEQUENTIAL.
+000430
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  EXCEPTION-FILE
+000470     LABEL RECORDS ARE STANDARD.
+000480 COPY CPYEXC01.
+000490
+000500 FD  NEW-INPUT-FILE
+000510     LABEL RECORDS ARE STANDARD.
+000520 COPY CPYIN01.
+000530
+000540 WORKING-STORAGE SECTION.
+000550******************************************************************
+000560***  SWITCHES                                                    *
+000570******************************************************************
+000580 77  WS-EOF-SW               PIC X(01)   VALUE 'N'.
+000590     88  END-OF-EXCEPTION-FILE           VALUE 'Y'.
+000600
+000610******************************************************************
+000620***  OPERATOR INPUT AREAS                                        *
+000630******************************************************************
+000640 77  WS-OPERATOR-NUM1        PIC 9(04)   VALUE 0.
+000650 77  WS-OPERATOR-NUM2        PIC 9(04)   VALUE 0.
+000660 77  WS-OPERATOR-CODE        PIC X(01)   VALUE SPACE.
+000670
+000680******************************************************************
+000690***  CONTROL TOTALS                                              *
+000700******************************************************************
+000710 77  WS-RECS-CORRECTED       PIC 9(7) COMP   VALUE 0.
+000720
+000730 PROCEDURE DIVISION.
+000740******************************************************************
+000750***  BEGIN - PROGRAM MAINLINE                                     *
+000760******************************************************************
+000770 BEGIN.
+000780     OPEN INPUT EXCEPTION-FILE
+000790     OPEN OUTPUT NEW-INPUT-FILE
+000800
+000810     PERFORM 1000-READ-EXCEPTION-FILE THRU 1000-EXIT
+000820
+000830     PERFORM 2000-CORRECT-RECORD THRU 2000-EXIT
+000840         UNTIL END-OF-EXCEPTION-FILE
+000850
+000860     CLOSE EXCEPTION-FILE
+000870     CLOSE NEW-INPUT-FILE
+000880
+000890     DISPLAY "ADDMAINT MAINTENANCE RUN COMPLETE"
+000900     DISPLAY "  RECORDS CORRECTED .......... " WS-RECS-CORRECTED
+000910
+000920     STOP RUN.
+000930
+000940******************************************************************
+000950***  1000-READ-EXCEPTION-FILE - READ ONE REJECTED RECORD          *
+000960******************************************************************
+000970 1000-READ-EXCEPTION-FILE.
+000980     READ EXCEPTION-FILE
+000990         AT END
+001000             SET END-OF-EXCEPTION-FILE TO TRUE
+001010     END-READ.
+001020 1000-EXIT.
+001030     EXIT.
+001040
+001050******************************************************************
+001060***  2000-CORRECT-RECORD - SHOW A REJECT AND KEY A CORRECTION     *
+001070******************************************************************
+001080 2000-CORRECT-RECORD.
+001090     DISPLAY "----------------------------------------------"
+001100     DISPLAY "REJECTED RECORD -"
+001105     DISPLAY "  TRANS ID ......... " EXC-TRANS-ID
+001110     DISPLAY "  NUM1 ............. " EXC-NUM1
+001120     DISPLAY "  NUM2 ............. " EXC-NUM2
+001130     DISPLAY "  REASON CODE ...... " EXC-REASON-CODE
+001140     DISPLAY "  REASON TEXT ...... " EXC-REASON-TEXT
+001150
+001160     PERFORM 2100-ACCEPT-CORRECTED-NUM1 THRU 2100-EXIT
+001170     PERFORM 2200-ACCEPT-CORRECTED-NUM2 THRU 2200-EXIT
+001180     PERFORM 2300-ACCEPT-CORRECTED-CODE THRU 2300-EXIT
+001190     PERFORM 2400-WRITE-CORRECTED-RECORD THRU 2400-EXIT
+001200
+001210     ADD 1 TO WS-RECS-CORRECTED
+001220     PERFORM 1000-READ-EXCEPTION-FILE THRU 1000-EXIT.
+001230 2000-EXIT.
+001240     EXIT.
+001250
+001260******************************************************************
+001270***  2100-ACCEPT-CORRECTED-NUM1 - KEY THE CORRECTED NUM1          *
+001280******************************************************************
+001290 2100-ACCEPT-CORRECTED-NUM1.
+001300     DISPLAY "ENTER CORRECTED NUM1 (4 DIGITS): " WITH NO ADVANCING
+001310     ACCEPT WS-OPERATOR-NUM1.
+001320 2100-EXIT.
+001330     EXIT.
+001340
+001350******************************************************************
+001360***  2200-ACCEPT-CORRECTED-NUM2 - KEY THE CORRECTED NUM2          *
+001370******************************************************************
+001380 2200-ACCEPT-CORRECTED-NUM2.
+001390     DISPLAY "ENTER CORRECTED NUM2 (4 DIGITS): " WITH NO ADVANCING
+001400     ACCEPT WS-OPERATOR-NUM2.
+001410 2200-EXIT.
+001420     EXIT.
+001430
+001440******************************************************************
+001450***  2300-ACCEPT-CORRECTED-CODE - KEY A VALID TRANSACTION CODE    *
+001460******************************************************************
+001470 2300-ACCEPT-CORRECTED-CODE.
+001475     MOVE SPACE TO WS-OPERATOR-CODE
+001480     PERFORM 2310-PROMPT-FOR-CODE THRU 2310-EXIT
+001490         UNTIL WS-OPERATOR-CODE = "A"
+001500             OR WS-OPERATOR-CODE = "S"
+001510             OR WS-OPERATOR-CODE = "M".
+001520 2300-EXIT.
+001530     EXIT.
+001540
+001550******************************************************************
+001560***  2310-PROMPT-FOR-CODE - ONE KEYING ATTEMPT AT THE TRANS CODE  *
+001570******************************************************************
+001580 2310-PROMPT-FOR-CODE.
+001590     DISPLAY "ENTER TRANS CODE (A=ADD S=SUBTRACT M=MULTIPLY): "
+001600         WITH NO ADVANCING
+001610     ACCEPT WS-OPERATOR-CODE.
+001620 2310-EXIT.
+001630     EXIT.
+001640
+001650******************************************************************
+001660***  2400-WRITE-CORRECTED-RECORD - ADD TO NEXT DAY'S INPUT FILE   *
+001670******************************************************************
+001680 2400-WRITE-CORRECTED-RECORD.
+001690     MOVE SPACES TO CPYIN01-INPUT-RECORD
+001695     MOVE EXC-TRANS-ID TO IN-TRANS-ID
+001700     MOVE WS-OPERATOR-NUM1 TO IN-NUM1
+001710     MOVE WS-OPERATOR-NUM2 TO IN-NUM2
+001720     MOVE WS-OPERATOR-CODE TO IN-TRANS-CODE
+001730     WRITE CPYIN01-INPUT-RECORD.
+001740 2400-EXIT.
+001750     EXIT.
